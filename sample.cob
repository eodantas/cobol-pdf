@@ -9,12 +9,13 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           COPY "LIB/PDF.SEL".
        DATA DIVISION.
        FILE SECTION.
+           COPY "LIB/PDF.FD".
        WORKING-STORAGE SECTION.
-           COPY LIB/PDF.WSS.
+           COPY "LIB/PDF.WSS".
            01 WIDX     PIC 9(03).
-           01 WMASC    PIC ZZ9.99.
        LINKAGE SECTION.
        SCREEN SECTION.
        PROCEDURE DIVISION.
@@ -34,8 +35,8 @@
               MOVE "2" TO PDF-CELL-TXT
               PERFORM PDF-DRAW-CELL
               MOVE "03000,00500,LBR ,1,C,0" TO PDF-CELL
-              MOVE "3" TO PDF-CELL-TXT
-              PERFORM PDF-DRAW-CELL
+              COMPUTE PDF-CELL-NUM = WIDX * 1.5
+              PERFORM PDF-DRAW-CELL-NUM
            END-PERFORM
            PERFORM PDF-END-DOC
            GO FIM.
@@ -66,6 +67,6 @@
            MOVE "03000,00500,LTBR,1,C,0" TO PDF-CELL
            MOVE "FIELD 3" TO PDF-CELL-TXT
            PERFORM PDF-DRAW-CABEC.
-       COPY LIB/PDF.PRD.
+       COPY "LIB/PDF.PRD".
        FIM.
            EXIT.
