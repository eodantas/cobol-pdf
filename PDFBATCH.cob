@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PDFBATCH.
+       AUTHOR.        EDGAR OLAVO.
+       DATE-WRITTEN.  2018-11-14.
+       SECURITY.      ********************
+                      *  TEST COBOL-PDF  *
+                      ********************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "LIB/PDF.SEL".
+           SELECT PDF-EXT ASSIGN TO DYNAMIC PDF-EXTRACT-FILE
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "LIB/PDF.FD".
+           FD  PDF-EXT.
+           01  PDF-EXT-REC.
+               05 PDF-EXT-FIELD    OCCURS 3 TIMES PIC X(20).
+       WORKING-STORAGE SECTION.
+           COPY "LIB/PDF.WSS".
+           01 WIDX                PIC 9(03).
+           01 PDF-SKIP-COUNT      PIC 9(09)  COMP.
+           01 PDF-SKIP-IDX        PIC 9(09)  COMP.
+           01 PDF-EXTRACT-FILE    PIC X(100).
+           01 PDF-EXT-EOF-SW      PIC X(01)  VALUE "N".
+              88 PDF-EXT-AT-EOF          VALUE "Y".
+       LINKAGE SECTION.
+       SCREEN SECTION.
+       PROCEDURE DIVISION.
+       MAKE-PDF.
+           MOVE "cobol-pdf-batch.pdf" TO PDF-FILE
+           MOVE "PDFBATCH.DAT" TO PDF-EXTRACT-FILE
+           MOVE "LTR" TO PDF-PAGE-SIZE
+           MOVE "L" TO PDF-PAGE-ORIENT
+           MOVE "Y" TO PDF-TOC-WANTED
+           MOVE "Y" TO PDF-AUDIT-WANTED
+           MOVE "PDFBATCH-AUDIT.LOG" TO PDF-AUDIT-LOG-NAME
+           MOVE "PDFBATCH.RST" TO PDF-RESTART-NAME
+           PERFORM PDF-OPEN-OUT
+           OPEN INPUT PDF-EXT
+           MOVE "0800,N" TO PDF-FONT
+           PERFORM PDF-SET-FONT
+           IF PDF-WAS-RESTARTED
+              PERFORM PDF-SKIP-PROCESSED-EXT
+           END-IF
+           PERFORM PDF-READ-EXT
+           PERFORM UNTIL PDF-EXT-AT-EOF
+              MOVE PDF-EXT-FIELD (1) TO PDF-SECTION-TITLE-IN
+              PERFORM PDF-BEGIN-SECTION
+              PERFORM PDF-CABEC
+              MOVE "05000,00500,0   ,0,C,0" TO PDF-CELL
+              MOVE " " TO PDF-CELL-TXT
+              PERFORM PDF-DRAW-CELL
+              PERFORM VARYING WIDX FROM 1 BY 1 UNTIL WIDX > 3
+                 MOVE "03000,00500,LB  ,0,C,0" TO PDF-CELL
+                 IF WIDX = 3
+                    MOVE "03000,00500,LBR ,1,C,0" TO PDF-CELL
+                 END-IF
+                 MOVE PDF-EXT-FIELD (WIDX) TO PDF-CELL-TXT
+                 PERFORM PDF-DRAW-CELL
+              END-PERFORM
+              MOVE "05000,00500,0   ,1,C,0,K" TO PDF-CELL
+              MOVE PDF-EXT-FIELD (1) TO PDF-CELL-TXT
+              PERFORM PDF-DRAW-CELL
+              ADD 1 TO PDF-RESTART-REC-COUNT
+              PERFORM PDF-READ-EXT
+           END-PERFORM
+           CLOSE PDF-EXT
+           PERFORM PDF-END-DOC
+           GO FIM.
+       PDF-READ-EXT.
+           READ PDF-EXT
+              AT END MOVE "Y" TO PDF-EXT-EOF-SW
+           END-READ.
+      *    On a restart, PDF-RESTART-REC-COUNT (restored by
+      *    PDF-OPEN-OUT's call to PDF-CHECK-RESTART) says how many
+      *    PDF-EXT records the prior run already drew a full section
+      *    for - skip that many so a restart never redraws (and
+      *    re-lists in the TOC) work already on disk.
+       PDF-SKIP-PROCESSED-EXT.
+           MOVE PDF-RESTART-REC-COUNT TO PDF-SKIP-COUNT
+           MOVE 1 TO PDF-SKIP-IDX
+           PERFORM UNTIL PDF-SKIP-IDX > PDF-SKIP-COUNT
+                 OR PDF-EXT-AT-EOF
+              PERFORM PDF-READ-EXT
+              ADD 1 TO PDF-SKIP-IDX
+           END-PERFORM.
+       PDF-CABEC.
+           MOVE "LOGO.JPG" TO PDF-IMG-PATH
+           MOVE 680 TO PDF-IMG-X
+           MOVE 560 TO PDF-IMG-Y
+           MOVE 60  TO PDF-IMG-W
+           MOVE 20  TO PDF-IMG-H
+           PERFORM PDF-DRAW-IMAGE
+           MOVE "1000,B" TO PDF-FONT
+           PERFORM PDF-SET-FONT
+           MOVE "00000,00500,0   ,1,C,1" TO PDF-CELL
+           MOVE 'PDF-COBOL' TO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC
+           SUBTRACT 4 FROM PDF-Y
+           MOVE "00000,00500,0   ,1,R,0" TO PDF-CELL
+           MOVE SPACES TO PDF-CELL-TXT
+           STRING
+              "PAGE: " PDF-NUM-PAG(4:2)
+           DELIMITED SIZE INTO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC
+           ADD 5 TO PDF-Y
+           MOVE "0800,B" TO PDF-FONT
+           PERFORM PDF-SET-FONT
+           MOVE "05000,00500,0   ,0,C,0" TO PDF-CELL
+           MOVE " " TO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC
+           MOVE "03000,00500,LTB ,0,C,0" TO PDF-CELL
+           MOVE "FIELD 1" TO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC
+           MOVE "03000,00500,LTB ,0,C,0" TO PDF-CELL
+           MOVE "FIELD 2" TO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC
+           MOVE "03000,00500,LTBR,1,C,0" TO PDF-CELL
+           MOVE "FIELD 3" TO PDF-CELL-TXT
+           PERFORM PDF-DRAW-CABEC.
+       COPY "LIB/PDF.PRD".
+       FIM.
+           EXIT.
