@@ -0,0 +1,17 @@
+      *****************************************************
+      *  PDF.FD - FILE SECTION entries for PDF.PRD.         *
+      *  PDF-OUT and PDF-IMG are read/written one byte at a *
+      *  time so PDF.PRD controls every offset itself and   *
+      *  never lets a line-sequential newline translation   *
+      *  corrupt an embedded binary image stream.           *
+           FD  PDF-OUT.
+           01  PDF-OUT-REC          PIC X(01).
+
+           FD  PDF-AUD.
+           01  PDF-AUD-REC          PIC X(200).
+
+           FD  PDF-RST.
+           01  PDF-RST-REC          PIC X(29458).
+
+           FD  PDF-IMG.
+           01  PDF-IMG-REC          PIC X(01).
